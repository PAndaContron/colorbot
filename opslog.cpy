@@ -0,0 +1,6 @@
+      *> Shared record layout for the operations/error log (opslog.txt).
+      *> Written by main (gateway disconnects/reconnects) and cmds
+      *> (failed Discord/API calls) so an operator has one place to
+      *> look when something silently didn't work.
+       01 opsl-record.
+           05 opsl-line PIC X(200).
