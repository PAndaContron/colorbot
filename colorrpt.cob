@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. colorrpt.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT color-log-file ASSIGN TO "colorlog.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS clog-seq
+               FILE STATUS IS clog-status.
+           SELECT report-file ASSIGN TO "colorrpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS rpt-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD color-log-file.
+       COPY "colorlog.cpy".
+       FD report-file.
+       01 rpt-line PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 clog-status PIC X(02).
+       01 rpt-status PIC X(02).
+       01 total-rolls USAGE BINARY-INT UNSIGNED VALUE 0.
+       01 hue-r USAGE BINARY-INT UNSIGNED.
+       01 hue-g USAGE BINARY-INT UNSIGNED.
+       01 hue-b USAGE BINARY-INT UNSIGNED.
+       01 hue-max USAGE BINARY-INT UNSIGNED.
+       01 hue-min USAGE BINARY-INT UNSIGNED.
+       01 hue-red-count USAGE BINARY-INT UNSIGNED VALUE 0.
+       01 hue-green-count USAGE BINARY-INT UNSIGNED VALUE 0.
+       01 hue-blue-count USAGE BINARY-INT UNSIGNED VALUE 0.
+       01 hue-neutral-count USAGE BINARY-INT UNSIGNED VALUE 0.
+       01 guild-table.
+           05 guild-count USAGE BINARY-INT UNSIGNED VALUE 0.
+           05 guild-entry OCCURS 500 TIMES.
+               10 guild-entry-id USAGE BINARY-DOUBLE UNSIGNED.
+               10 guild-entry-rolls USAGE BINARY-INT UNSIGNED.
+       01 guild-scan-idx USAGE BINARY-INT UNSIGNED.
+       01 guild-found-idx USAGE BINARY-INT UNSIGNED.
+       01 user-table.
+           05 user-count USAGE BINARY-INT UNSIGNED VALUE 0.
+           05 user-entry OCCURS 2000 TIMES.
+               10 user-entry-id USAGE BINARY-DOUBLE UNSIGNED.
+               10 user-entry-rolls USAGE BINARY-INT UNSIGNED.
+       01 user-scan-idx USAGE BINARY-INT UNSIGNED.
+       01 user-found-idx USAGE BINARY-INT UNSIGNED.
+       01 sort-i USAGE BINARY-INT UNSIGNED.
+       01 sort-j USAGE BINARY-INT UNSIGNED.
+       01 sort-max-idx USAGE BINARY-INT UNSIGNED.
+       01 swap-id USAGE BINARY-DOUBLE UNSIGNED.
+       01 swap-rolls USAGE BINARY-INT UNSIGNED.
+       01 print-idx USAGE BINARY-INT UNSIGNED.
+       01 print-limit USAGE BINARY-INT UNSIGNED.
+       01 display-id PIC Z(19)9.
+       01 display-count PIC Z(09)9.
+       01 display-number PIC Z(09)9.
+      *> Reporting window: how many trailing days of colorlog.dat to
+      *> summarize, e.g. a cron job runs "colorrpt 7" for a weekly
+      *> digest. Defaults to the last 7 days when no argument is
+      *> given, computed off FUNCTION CURRENT-DATE converted to a
+      *> Unix-epoch second count the same way clog-timestamp is
+      *> stamped (FUNCTION INTEGER-OF-DATE gives a day count on a
+      *> fixed reference calendar, so subtracting 1970-01-01's day
+      *> count off "today"'s gives the day count since the epoch).
+       01 report-window-days USAGE BINARY-INT UNSIGNED VALUE 7.
+       01 report-window-days-arg PIC X(04).
+       01 report-now-stamp PIC X(21).
+       01 report-now-date PIC 9(08).
+       01 report-now-hh PIC 9(02).
+       01 report-now-mm PIC 9(02).
+       01 report-now-ss PIC 9(02).
+      *> FUNCTION CURRENT-DATE's trailing 5 characters are the host's
+      *> UTC offset (e.g. "-0400"), not part of the wall-clock time
+      *> itself - clog-timestamp is a true UTC epoch second count, so
+      *> that offset has to be backed out of report-end-timestamp or
+      *> every boundary in the report shifts by however far the host
+      *> is set from UTC.
+       01 report-now-offset-sign PIC X(01).
+       01 report-now-offset-hh PIC 9(02).
+       01 report-now-offset-mm PIC 9(02).
+       01 report-now-offset-seconds USAGE BINARY-DOUBLE UNSIGNED.
+       01 report-now-days-int USAGE BINARY-DOUBLE UNSIGNED.
+       01 report-epoch-days-int USAGE BINARY-DOUBLE UNSIGNED.
+       01 report-window-seconds USAGE BINARY-DOUBLE UNSIGNED.
+       01 report-start-timestamp USAGE BINARY-DOUBLE UNSIGNED.
+       01 report-end-timestamp USAGE BINARY-DOUBLE UNSIGNED.
+       01 report-window-display PIC Z(09)9.
+      *> Summarizes colorlog.dat (written by cmds/mycolor) into a
+      *> flat-file digest an owner can be pointed at instead of
+      *> eyeballing the channel by hand: rolls per guild, the most
+      *> active rollers, and how often each hue range comes up.
+       PROCEDURE DIVISION.
+       produce-report.
+           PERFORM determine-report-window.
+           OPEN INPUT color-log-file.
+           IF clog-status = "35"
+               DISPLAY "colorlog.dat not found - nothing to report"
+               STOP RUN
+           END-IF.
+           PERFORM read-clog-record.
+           PERFORM tally-clog-record
+               UNTIL clog-status NOT = "00".
+           CLOSE color-log-file.
+           PERFORM sort-users-by-rolls.
+           OPEN OUTPUT report-file.
+           PERFORM write-report.
+           CLOSE report-file.
+           STOP RUN.
+
+      *> Defaults to the trailing report-window-days (7 unless
+      *> overridden by a command-line argument, e.g. "colorrpt 30"
+      *> for a monthly digest) ending now, so a weekly cron run
+      *> reports only that week's activity instead of the colorlog's
+      *> entire history.
+       determine-report-window.
+           MOVE SPACES TO report-window-days-arg.
+           ACCEPT report-window-days-arg FROM COMMAND-LINE.
+           IF report-window-days-arg NOT = SPACES
+               MOVE FUNCTION NUMVAL(report-window-days-arg)
+                   TO report-window-days
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO report-now-stamp.
+           MOVE report-now-stamp(1:8) TO report-now-date.
+           MOVE report-now-stamp(9:2) TO report-now-hh.
+           MOVE report-now-stamp(11:2) TO report-now-mm.
+           MOVE report-now-stamp(13:2) TO report-now-ss.
+           MOVE report-now-stamp(17:1) TO report-now-offset-sign.
+           MOVE report-now-stamp(18:2) TO report-now-offset-hh.
+           MOVE report-now-stamp(20:2) TO report-now-offset-mm.
+           COMPUTE report-now-offset-seconds =
+               report-now-offset-hh * 3600 + report-now-offset-mm * 60.
+           COMPUTE report-now-days-int =
+               FUNCTION INTEGER-OF-DATE(report-now-date).
+           COMPUTE report-epoch-days-int =
+               FUNCTION INTEGER-OF-DATE(19700101).
+           COMPUTE report-end-timestamp =
+               (report-now-days-int - report-epoch-days-int) * 86400
+               + report-now-hh * 3600 + report-now-mm * 60
+               + report-now-ss.
+           IF report-now-offset-sign = "-"
+               ADD report-now-offset-seconds TO report-end-timestamp
+           ELSE
+               SUBTRACT report-now-offset-seconds
+                   FROM report-end-timestamp
+           END-IF.
+           COMPUTE report-window-seconds =
+               report-window-days * 86400.
+           COMPUTE report-start-timestamp =
+               report-end-timestamp - report-window-seconds.
+
+       read-clog-record.
+           READ color-log-file NEXT RECORD.
+
+       tally-clog-record.
+           IF clog-timestamp >= report-start-timestamp
+                   AND clog-timestamp <= report-end-timestamp
+               ADD 1 TO total-rolls
+               PERFORM find-or-add-guild
+               IF guild-found-idx > 0
+                   ADD 1 TO guild-entry-rolls(guild-found-idx)
+               END-IF
+               PERFORM find-or-add-user
+               IF user-found-idx > 0
+                   ADD 1 TO user-entry-rolls(user-found-idx)
+               END-IF
+               PERFORM classify-hue
+           END-IF.
+           PERFORM read-clog-record.
+
+       find-or-add-guild.
+           MOVE 0 TO guild-found-idx.
+           PERFORM scan-guild-entry
+               VARYING guild-scan-idx FROM 1 BY 1
+               UNTIL guild-scan-idx > guild-count
+                   OR guild-found-idx > 0.
+           IF guild-found-idx = 0 AND guild-count < 500
+               ADD 1 TO guild-count
+               MOVE clog-guild-id TO guild-entry-id(guild-count)
+               MOVE 0 TO guild-entry-rolls(guild-count)
+               MOVE guild-count TO guild-found-idx
+           END-IF.
+
+       scan-guild-entry.
+           IF guild-entry-id(guild-scan-idx) = clog-guild-id
+               MOVE guild-scan-idx TO guild-found-idx
+           END-IF.
+
+       find-or-add-user.
+           MOVE 0 TO user-found-idx.
+           PERFORM scan-user-entry
+               VARYING user-scan-idx FROM 1 BY 1
+               UNTIL user-scan-idx > user-count
+                   OR user-found-idx > 0.
+           IF user-found-idx = 0 AND user-count < 2000
+               ADD 1 TO user-count
+               MOVE clog-user-id TO user-entry-id(user-count)
+               MOVE 0 TO user-entry-rolls(user-count)
+               MOVE user-count TO user-found-idx
+           END-IF.
+
+       scan-user-entry.
+           IF user-entry-id(user-scan-idx) = clog-user-id
+               MOVE user-scan-idx TO user-found-idx
+           END-IF.
+
+      *> Buckets clog-color into red-ish/green-ish/blue-ish/neutral by
+      *> which channel dominates, treating a near-equal RGB spread as
+      *> gray/neutral.
+       classify-hue.
+           COMPUTE hue-r = clog-color / 65536.
+           COMPUTE hue-g = FUNCTION MOD(clog-color, 65536) / 256.
+           COMPUTE hue-b = FUNCTION MOD(clog-color, 256).
+           MOVE hue-r TO hue-max.
+           MOVE hue-r TO hue-min.
+           IF hue-g > hue-max MOVE hue-g TO hue-max END-IF.
+           IF hue-b > hue-max MOVE hue-b TO hue-max END-IF.
+           IF hue-g < hue-min MOVE hue-g TO hue-min END-IF.
+           IF hue-b < hue-min MOVE hue-b TO hue-min END-IF.
+           EVALUATE TRUE
+               WHEN (hue-max - hue-min) < 30
+                   ADD 1 TO hue-neutral-count
+               WHEN hue-r >= hue-g AND hue-r >= hue-b
+                   ADD 1 TO hue-red-count
+               WHEN hue-g >= hue-r AND hue-g >= hue-b
+                   ADD 1 TO hue-green-count
+               WHEN OTHER
+                   ADD 1 TO hue-blue-count
+           END-EVALUATE.
+
+      *> Simple descending selection sort on rolls - user-count tops
+      *> out at 2000 entries, so O(n^2) is plenty fast for a weekly
+      *> batch run.
+       sort-users-by-rolls.
+           PERFORM sort-users-outer
+               VARYING sort-i FROM 1 BY 1 UNTIL sort-i >= user-count.
+           CONTINUE.
+
+       sort-users-outer.
+           MOVE sort-i TO sort-max-idx.
+           PERFORM sort-users-inner
+               VARYING sort-j FROM sort-i BY 1
+               UNTIL sort-j > user-count.
+           IF sort-max-idx NOT = sort-i
+               MOVE user-entry-id(sort-i) TO swap-id
+               MOVE user-entry-rolls(sort-i) TO swap-rolls
+               MOVE user-entry-id(sort-max-idx) TO user-entry-id(sort-i)
+               MOVE user-entry-rolls(sort-max-idx)
+                   TO user-entry-rolls(sort-i)
+               MOVE swap-id TO user-entry-id(sort-max-idx)
+               MOVE swap-rolls TO user-entry-rolls(sort-max-idx)
+           END-IF.
+
+       sort-users-inner.
+           IF user-entry-rolls(sort-j) > user-entry-rolls(sort-max-idx)
+               MOVE sort-j TO sort-max-idx
+           END-IF.
+
+       write-report.
+           MOVE "Color-Bot activity report" TO rpt-line.
+           WRITE rpt-line.
+           MOVE report-window-days TO report-window-display.
+           STRING "Window: last " DELIMITED BY SIZE
+               report-window-display DELIMITED BY SIZE
+               " day(s)" DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           MOVE total-rolls TO display-number.
+           STRING "Total rolls logged: " DELIMITED BY SIZE
+               display-number DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           MOVE "Rolls per guild:" TO rpt-line.
+           WRITE rpt-line.
+           PERFORM print-guild-line
+               VARYING print-idx FROM 1 BY 1
+               UNTIL print-idx > guild-count.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           MOVE "Most active users:" TO rpt-line.
+           WRITE rpt-line.
+           MOVE user-count TO print-limit.
+           IF print-limit > 10
+               MOVE 10 TO print-limit
+           END-IF.
+           PERFORM print-user-line
+               VARYING print-idx FROM 1 BY 1
+               UNTIL print-idx > print-limit.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           MOVE "Hue breakdown:" TO rpt-line.
+           WRITE rpt-line.
+           MOVE hue-red-count TO display-number.
+           STRING "  red-ish:    " DELIMITED BY SIZE
+               display-number DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE hue-green-count TO display-number.
+           STRING "  green-ish:  " DELIMITED BY SIZE
+               display-number DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE hue-blue-count TO display-number.
+           STRING "  blue-ish:   " DELIMITED BY SIZE
+               display-number DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE hue-neutral-count TO display-number.
+           STRING "  gray/other: " DELIMITED BY SIZE
+               display-number DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+
+       print-guild-line.
+           MOVE guild-entry-id(print-idx) TO display-id.
+           MOVE guild-entry-rolls(print-idx) TO display-count.
+           STRING "  guild " DELIMITED BY SIZE
+               display-id DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               display-count DELIMITED BY SIZE
+               " roll(s)" DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+
+       print-user-line.
+           MOVE user-entry-id(print-idx) TO display-id.
+           MOVE user-entry-rolls(print-idx) TO display-count.
+           STRING "  user " DELIMITED BY SIZE
+               display-id DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               display-count DELIMITED BY SIZE
+               " roll(s)" DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
