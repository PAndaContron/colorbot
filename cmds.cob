@@ -7,11 +7,215 @@
            CALL-CONVENTION 0 IS STANDARDC.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT color-log-file ASSIGN TO "colorlog.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS clog-seq
+               FILE STATUS IS clog-status.
+           SELECT cooldown-file ASSIGN TO "cooldown.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS cool-user-id
+               FILE STATUS IS cool-status.
+           SELECT config-file ASSIGN TO "config.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS config-file-status.
+           SELECT ops-log-file ASSIGN TO "opslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS opsl-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD color-log-file.
+       COPY "colorlog.cpy".
+       FD cooldown-file.
+       01 cool-record.
+           05 cool-user-id     USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 cool-timestamp   USAGE BINARY-DOUBLE UNSIGNED SYNC.
+       FD config-file.
+       01 config-record PIC X(256).
+       FD ops-log-file.
+       COPY "opslog.cpy".
        WORKING-STORAGE SECTION.
+       01 opsl-status PIC X(02).
+       01 embed-title-status USAGE BINARY-INT.
+       01 embed-desc-status USAGE BINARY-INT.
+       01 created-message-ptr USAGE POINTER.
+       01 update-message-status USAGE BINARY-INT.
+       01 role-modify-status USAGE BINARY-INT.
+       01 role-member-status USAGE BINARY-INT.
+       01 urandom-read-count USAGE BINARY-INT.
+       01 urandom-close-status USAGE BINARY-INT.
+       01 ops-log-message PIC X(120).
+       01 ops-log-timestamp PIC X(26).
+       01 ops-log-guild-display PIC 9(20).
+       01 ops-log-channel-display PIC 9(20).
+       01 ops-log-user-display PIC 9(20).
        01 dev-urandom-fd USAGE BINARY-INT.
+       01 clog-status PIC X(02).
+       01 clog-next-seq USAGE BINARY-DOUBLE UNSIGNED.
+       01 clog-seq-known USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           88 clog-seq-is-known VALUE 1.
+       01 cool-status PIC X(02).
+       01 cool-window-seconds USAGE BINARY-DOUBLE UNSIGNED VALUE 10.
+       01 cool-elapsed USAGE BINARY-DOUBLE UNSIGNED.
+       01 cooldown-active USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           88 user-is-on-cooldown VALUE 1.
+       01 config-file-status PIC X(02).
+       01 allowlist-loaded USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           88 allowlist-is-loaded VALUE 1.
+       01 allowed-channel-table.
+           05 allowed-channel-count USAGE BINARY-INT UNSIGNED
+               VALUE 0.
+           05 allowed-channel-id OCCURS 50 TIMES
+               USAGE BINARY-DOUBLE UNSIGNED.
+       01 allowed-guild-table.
+           05 allowed-guild-count USAGE BINARY-INT UNSIGNED VALUE 0.
+           05 allowed-guild-id OCCURS 50 TIMES
+               USAGE BINARY-DOUBLE UNSIGNED.
+       01 config-key-channel PIC X(32)
+           VALUE "allowed_channel_ids".
+       01 config-key-guild PIC X(32)
+           VALUE "allowed_guild_ids".
+       01 config-key-text PIC X(32).
+       01 config-key-len USAGE BINARY-INT UNSIGNED.
+       01 config-key-pos USAGE BINARY-INT UNSIGNED.
+       01 config-search-idx USAGE BINARY-INT UNSIGNED.
+       01 config-search-limit USAGE BINARY-INT UNSIGNED.
+       01 config-line-len USAGE BINARY-INT UNSIGNED.
+       01 config-trim-idx USAGE BINARY-INT UNSIGNED.
+      *> A config.json line longer than config-record's 256 bytes
+      *> comes back from READ split across several "06" (more to
+      *> come) chunks ending in one "00" (line complete) chunk -
+      *> config-line-text is where those chunks get reassembled
+      *> before scan-line-for-allowlist ever looks at the line, so a
+      *> long allowed_channel_ids/allowed_guild_ids array can't get
+      *> silently cut off (or worse, end the whole config.json scan).
+       01 config-line-text PIC X(4096).
+       01 config-append-pos USAGE BINARY-INT UNSIGNED.
+       01 config-append-end USAGE BINARY-INT UNSIGNED.
+       01 config-chunk-size USAGE BINARY-INT UNSIGNED VALUE 256.
+       01 config-array-seen USAGE BINARY-CHAR UNSIGNED.
+           88 config-in-array VALUE 1.
+       01 config-target-is-guild USAGE BINARY-CHAR UNSIGNED.
+           88 config-target-guild VALUE 1.
+       01 config-id-text PIC X(20).
+       01 config-id-len USAGE BINARY-INT UNSIGNED.
+       01 config-ch PIC X(01).
+       01 channel-allowed USAGE BINARY-CHAR UNSIGNED VALUE 1.
+           88 channel-is-allowed VALUE 1.
+       01 allow-scan-idx USAGE BINARY-INT UNSIGNED.
+      *> Guild/channel/timestamp of whichever roll is currently being
+      *> processed - populated from discord-message for the mycolor
+      *> command and from discord-interaction for mycolor-reroll, so
+      *> the role/cooldown/log paragraphs below don't need to know
+      *> which entry point they were called from.
+       01 active-guild-id USAGE BINARY-DOUBLE UNSIGNED.
+       01 active-guild-id-ptr REDEFINES active-guild-id
+           USAGE POINTER.
+       01 active-channel-id USAGE BINARY-DOUBLE UNSIGNED.
+       01 active-timestamp USAGE BINARY-DOUBLE UNSIGNED.
+       01 content-text BASED PIC X(256).
+       01 content-len USAGE BINARY-INT UNSIGNED.
+       01 content-scan-idx USAGE BINARY-INT.
+       01 hex-arg-start USAGE BINARY-INT UNSIGNED.
+       01 hex-arg-len USAGE BINARY-INT UNSIGNED.
+       01 hex-token PIC X(06).
+       01 hex-digit-idx USAGE BINARY-INT UNSIGNED.
+       01 hex-digit-char PIC X.
+       01 hex-nibble USAGE BINARY-INT UNSIGNED.
+       01 requested-color USAGE BINARY-INT UNSIGNED.
+       01 color-source-valid USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           88 color-source-is-valid VALUE 1.
+       01 role-id-display PIC Z(19)9.
+       01 role-name-buffer PIC X(32).
+       01 reroll-id-display PIC 9(20).
+      *> Table of common named colors, closest-match against whatever
+      *> color gets rolled so the embed can show a name alongside the
+      *> raw hex/RGB. Laid out as one packed literal per entry (RGB as
+      *> three 3-digit fields, then the name) and REDEFINEd as an
+      *> OCCURS table, since OCCURS items can't carry distinct VALUEs.
+       01 named-color-data.
+           05 FILLER PIC X(32) VALUE "000000000Black                  ".
+           05 FILLER PIC X(32) VALUE "255255255White                  ".
+           05 FILLER PIC X(32) VALUE "255000000Red                    ".
+           05 FILLER PIC X(32) VALUE "000128000Green                  ".
+           05 FILLER PIC X(32) VALUE "000000255Blue                   ".
+           05 FILLER PIC X(32) VALUE "255255000Yellow                 ".
+           05 FILLER PIC X(32) VALUE "000255255Cyan                   ".
+           05 FILLER PIC X(32) VALUE "255000255Magenta                ".
+           05 FILLER PIC X(32) VALUE "192192192Silver                 ".
+           05 FILLER PIC X(32) VALUE "128128128Gray                   ".
+           05 FILLER PIC X(32) VALUE "128000000Maroon                 ".
+           05 FILLER PIC X(32) VALUE "128128000Olive                  ".
+           05 FILLER PIC X(32) VALUE "128000128Purple                 ".
+           05 FILLER PIC X(32) VALUE "000128128Teal                   ".
+           05 FILLER PIC X(32) VALUE "000000128Navy                   ".
+           05 FILLER PIC X(32) VALUE "255165000Orange                 ".
+           05 FILLER PIC X(32) VALUE "220020060Crimson                ".
+           05 FILLER PIC X(32) VALUE "070130180Steel Blue             ".
+           05 FILLER PIC X(32) VALUE "255215000Gold                   ".
+           05 FILLER PIC X(32) VALUE "255127080Coral                  ".
+           05 FILLER PIC X(32) VALUE "255192203Pink                   ".
+           05 FILLER PIC X(32) VALUE "064224208Turquoise              ".
+           05 FILLER PIC X(32) VALUE "238130238Violet                 ".
+           05 FILLER PIC X(32) VALUE "210105030Chocolate              ".
+       01 named-color-table REDEFINES named-color-data.
+           05 named-color-entry OCCURS 24 TIMES.
+               10 named-color-r PIC 9(03).
+               10 named-color-g PIC 9(03).
+               10 named-color-b PIC 9(03).
+               10 named-color-name PIC X(23).
+       01 named-color-count USAGE BINARY-INT UNSIGNED VALUE 24.
+       01 color-scan-idx USAGE BINARY-INT UNSIGNED.
+       01 nearest-color-idx USAGE BINARY-INT UNSIGNED.
+       01 nearest-color-distance USAGE BINARY-INT UNSIGNED.
+       01 this-color-distance USAGE BINARY-INT UNSIGNED.
+       01 color-r USAGE BINARY-INT UNSIGNED.
+       01 color-g USAGE BINARY-INT UNSIGNED.
+       01 color-b USAGE BINARY-INT UNSIGNED.
+       01 color-diff-r USAGE BINARY-INT.
+       01 color-diff-g USAGE BINARY-INT.
+       01 color-diff-b USAGE BINARY-INT.
+       01 nearest-color-name-buffer PIC X(24).
+       01 discord-role.
+           05 drole-id USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 drole-id-ptr REDEFINES drole-id USAGE POINTER.
+           05 drole-name USAGE POINTER SYNC.
+           05 drole-color USAGE BINARY-INT SYNC.
+           05 drole-hoist USAGE BINARY-CHAR UNSIGNED SYNC.
+           05 drole-mentionable USAGE BINARY-CHAR UNSIGNED SYNC.
+       01 reroll-label-buffer.
+           05 reroll-label PIC X(06) VALUE "Reroll".
+           05 reroll-label-nul PIC X(01) VALUE X"00".
+       01 reroll-custom-id-buffer PIC X(32).
+       01 discord-button.
+           05 dbtn-type USAGE BINARY-INT SYNC.
+           05 dbtn-style USAGE BINARY-INT SYNC.
+           05 dbtn-label USAGE POINTER SYNC.
+           05 dbtn-custom-id USAGE POINTER SYNC.
+       01 discord-buttons.
+           05 dbtns-size USAGE BINARY-INT SYNC.
+           05 dbtns-array USAGE POINTER SYNC.
+           05 dbtns-realsize USAGE BINARY-INT SYNC.
+       01 discord-action-row.
+           05 darow-type USAGE BINARY-INT SYNC.
+           05 darow-components USAGE POINTER SYNC.
+       01 discord-components.
+           05 dcomps-size USAGE BINARY-INT SYNC.
+           05 dcomps-array USAGE POINTER SYNC.
+           05 dcomps-realsize USAGE BINARY-INT SYNC.
+       01 custom-id-text BASED PIC X(32).
+       01 custom-id-len USAGE BINARY-INT UNSIGNED.
+       01 custom-id-number-len USAGE BINARY-INT UNSIGNED.
+       01 custom-id-number-text PIC X(20).
+       01 reroll-owner-id USAGE BINARY-DOUBLE UNSIGNED.
+       01 reroll-authorized USAGE BINARY-CHAR UNSIGNED VALUE 0.
+           88 reroll-is-authorized VALUE 1.
        01 discord-user BASED.
            05 dusr-id USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 dusr-id-ptr REDEFINES dusr-id USAGE POINTER.
            05 dusr-username USAGE POINTER SYNC.
            05 dusr-discriminator USAGE POINTER SYNC.
            05 dusr-avatar USAGE POINTER SYNC.
@@ -94,6 +298,20 @@
            05 dmsg-thread USAGE POINTER SYNC.
            05 dmsg-components USAGE POINTER SYNC.
            05 dmsg-sticker-items USAGE POINTER SYNC.
+       01 discord-interaction.
+           05 dint-id USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 dint-id-ptr REDEFINES dint-id USAGE POINTER.
+           05 dint-token USAGE POINTER SYNC.
+           05 dint-message-id USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 dint-channel-id USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 dint-channel-id-ptr REDEFINES dint-channel-id
+               USAGE POINTER.
+           05 dint-guild-id USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 dint-guild-id-ptr REDEFINES dint-guild-id
+               USAGE POINTER.
+           05 dint-user USAGE POINTER SYNC.
+           05 dint-custom-id USAGE POINTER SYNC.
+           05 dint-timestamp USAGE BINARY-DOUBLE UNSIGNED SYNC.
        PROCEDURE DIVISION.
        ENTRY STDCALL "mycolor" USING
            BY VALUE client
@@ -102,25 +320,49 @@
                discord-embeds discord-message-reference.
            SET ADDRESS OF discord-user TO dmsg-author.
            IF dusr-bot <> 0 THEN EXIT PROGRAM.
-           CALL STATIC "open" USING
-               "/dev/urandom"&x"00"
-               BY VALUE 0
-               RETURNING dev-urandom-fd.
-           CALL STATIC "read" USING
-               BY VALUE dev-urandom-fd
-               BY REFERENCE demb-color
-               BY VALUE BYTE-LENGTH(demb-color).
-           CALL STATIC "close" USING BY VALUE dev-urandom-fd.
-           CALL STATIC "CBL_AND" USING
-               H'FFFFFF' demb-color
-               BY VALUE BYTE-LENGTH(demb-color).
+           MOVE dmsg-guild-id TO active-guild-id.
+           MOVE dmsg-channel-id TO active-channel-id.
+           MOVE dmsg-timestamp TO active-timestamp.
+           PERFORM load-channel-allowlist
+               THRU load-channel-allowlist-exit.
+           PERFORM check-channel-allowed
+               THRU check-channel-allowed-exit.
+           IF NOT channel-is-allowed THEN EXIT PROGRAM.
+           PERFORM check-cooldown THRU check-cooldown-exit.
+           IF user-is-on-cooldown
+               PERFORM send-cooldown-message
+               EXIT PROGRAM
+           END-IF.
+           MOVE 0 TO color-source-valid.
+           PERFORM parse-requested-hex-color
+               THRU parse-requested-hex-color-exit.
+           IF NOT color-source-is-valid
+               PERFORM roll-random-color
+           END-IF.
+           PERFORM find-nearest-named-color.
            CALL STATIC "discord_embed_set_title" USING
                BY REFERENCE discord-embed
-               "Your color"&x"00".
+               "Your color"&x"00"
+               RETURNING embed-title-status.
+           IF embed-title-status <> 0
+               MOVE "discord_embed_set_title failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
            CALL STATIC "discord_embed_set_description" USING
                BY REFERENCE discord-embed
-               "I think your color is `#%06x`."&x"00"
-               BY VALUE demb-color.
+               "I think your color is `#%06x` (%d, %d, %d) - "
+               &"closest to **%s**."&x"00"
+               BY VALUE demb-color
+               BY VALUE color-r
+               BY VALUE color-g
+               BY VALUE color-b
+               BY VALUE ADDRESS OF nearest-color-name-buffer
+               RETURNING embed-desc-status.
+           IF embed-desc-status <> 0
+               MOVE "discord_embed_set_description failed"
+                   TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
            MOVE 1 TO dembs-size.
            MOVE ADDRESS OF discord-embed TO dembs-array.
            MOVE ADDRESS OF discord-embeds TO dcmsg-embeds.
@@ -130,11 +372,719 @@
            MOVE 0 TO dmsgr-fail-if-not-exists.
            MOVE ADDRESS OF discord-message-reference
                TO dcmsg-message-reference.
+           PERFORM add-reroll-button.
            CALL STATIC "discord_create_message" USING
                BY VALUE client
                BY VALUE dmsg-channel-id-ptr
                BY REFERENCE discord-create-message
-               NULL.
+               NULL
+               RETURNING created-message-ptr.
+           IF created-message-ptr = NULL
+               MOVE "discord_create_message failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           PERFORM apply-color-role.
+           PERFORM write-color-log THRU write-color-log-exit.
+           PERFORM update-cooldown.
+           CALL STATIC "discord_embed_cleanup" USING
+               BY REFERENCE discord-embed.
+           EXIT PROGRAM.
+
+      *> Handles a click on the "Reroll" button added by
+      *> add-reroll-button: re-rolls a random color for whoever
+      *> originally ran mycolor and edits that same message in place,
+      *> rather than posting a brand new one.
+       ENTRY STDCALL "mycolor-reroll" USING
+           BY VALUE client
+           BY REFERENCE discord-interaction.
+           INITIALIZE discord-embed discord-create-message
+               discord-embeds.
+           SET ADDRESS OF discord-user TO dint-user.
+           PERFORM verify-reroll-owner THRU verify-reroll-owner-exit.
+           IF NOT reroll-is-authorized
+               PERFORM defer-reroll-ack
+               EXIT PROGRAM
+           END-IF.
+           MOVE dint-guild-id TO active-guild-id.
+           MOVE dint-channel-id TO active-channel-id.
+           MOVE dint-timestamp TO active-timestamp.
+           PERFORM load-channel-allowlist
+               THRU load-channel-allowlist-exit.
+           PERFORM check-channel-allowed
+               THRU check-channel-allowed-exit.
+           IF NOT channel-is-allowed
+               PERFORM defer-reroll-ack
+               EXIT PROGRAM
+           END-IF.
+           PERFORM check-cooldown THRU check-cooldown-exit.
+           IF user-is-on-cooldown
+               PERFORM defer-reroll-ack
+               EXIT PROGRAM
+           END-IF.
+           PERFORM roll-random-color.
+           PERFORM find-nearest-named-color.
+           CALL STATIC "discord_embed_set_title" USING
+               BY REFERENCE discord-embed
+               "Your color"&x"00"
+               RETURNING embed-title-status.
+           IF embed-title-status <> 0
+               MOVE "discord_embed_set_title failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           CALL STATIC "discord_embed_set_description" USING
+               BY REFERENCE discord-embed
+               "I think your color is `#%06x` (%d, %d, %d) - "
+               &"closest to **%s**."&x"00"
+               BY VALUE demb-color
+               BY VALUE color-r
+               BY VALUE color-g
+               BY VALUE color-b
+               BY VALUE ADDRESS OF nearest-color-name-buffer
+               RETURNING embed-desc-status.
+           IF embed-desc-status <> 0
+               MOVE "discord_embed_set_description failed"
+                   TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           MOVE 1 TO dembs-size.
+           MOVE ADDRESS OF discord-embed TO dembs-array.
+           MOVE ADDRESS OF discord-embeds TO dcmsg-embeds.
+           PERFORM add-reroll-button.
+           CALL STATIC "discord_interaction_update_message" USING
+               BY VALUE client
+               BY VALUE dint-id-ptr
+               BY VALUE dint-token
+               BY REFERENCE discord-create-message
+               RETURNING update-message-status.
+           IF update-message-status <> 0
+               MOVE "discord_interaction_update_message failed"
+                   TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           PERFORM apply-color-role.
+           PERFORM write-color-log THRU write-color-log-exit.
+           PERFORM update-cooldown.
            CALL STATIC "discord_embed_cleanup" USING
                BY REFERENCE discord-embed.
            EXIT PROGRAM.
+
+      *> Reads config.json once per process and pulls the
+      *> allowed_channel_ids / allowed_guild_ids arrays (if present)
+      *> out of it with plain text scanning - this build of GnuCOBOL
+      *> has no JSON library, and the arrays are small and simple
+      *> enough (a single line, bracketed, comma-separated snowflake
+      *> IDs) that UNSTRING-style scanning is all that's needed.
+      *> Neither key present means every channel/guild is allowed, so
+      *> a config.json written before this feature keeps working.
+       load-channel-allowlist.
+           IF allowlist-is-loaded
+               GO TO load-channel-allowlist-exit
+           END-IF.
+           MOVE 1 TO allowlist-loaded.
+           OPEN INPUT config-file.
+           IF config-file-status NOT = "00"
+               GO TO load-channel-allowlist-exit
+           END-IF.
+           PERFORM scan-config-line UNTIL config-file-status NOT = "00".
+           CLOSE config-file.
+       load-channel-allowlist-exit.
+           EXIT.
+
+      *> Reads one full logical line of config.json into
+      *> config-line-text, draining every "06" continuation chunk
+      *> READ hands back for a line longer than config-record before
+      *> this returns - otherwise a line split across chunks looks
+      *> like end-of-scan to the caller's "UNTIL ... NOT = "00"" and
+      *> silently stops the rest of config.json from being read too.
+       scan-config-line.
+           MOVE SPACES TO config-line-text.
+           MOVE 1 TO config-append-pos.
+           PERFORM append-config-chunk.
+           PERFORM append-config-chunk
+               UNTIL config-file-status NOT = "06".
+           IF config-file-status = "00"
+               MOVE config-key-channel TO config-key-text
+               MOVE 19 TO config-key-len
+               MOVE 0 TO config-target-is-guild
+               PERFORM scan-line-for-allowlist
+                   THRU scan-line-for-allowlist-exit
+               MOVE config-key-guild TO config-key-text
+               MOVE 17 TO config-key-len
+               MOVE 1 TO config-target-is-guild
+               PERFORM scan-line-for-allowlist
+                   THRU scan-line-for-allowlist-exit
+           END-IF.
+
+      *> One chunk of the current logical line. Status "00" or "06"
+      *> both mean the READ itself succeeded (class "0"); "06" means
+      *> more of this same line is still to come, "00" means this
+      *> chunk finished it - anything else is EOF or a real error and
+      *> is left for the caller to see.  Chunks past config-line-text's
+      *> capacity are dropped rather than risking a bad reference
+      *> modification, the same way the allow-list tables themselves
+      *> stop accepting entries past their 50-entry cap.
+       append-config-chunk.
+           READ config-file.
+           IF config-file-status(1:1) = "0"
+               COMPUTE config-append-end =
+                   config-append-pos + config-chunk-size - 1
+               IF config-append-end <= LENGTH OF config-line-text
+                   MOVE config-record TO
+                       config-line-text(config-append-pos:
+                           config-chunk-size)
+               END-IF
+               ADD config-chunk-size TO config-append-pos
+           END-IF.
+
+      *> Looks for config-key-text in config-line-text and, if found,
+      *> pulls every digit run between the following "[" and "]"
+      *> into the channel or guild table (per config-target-is-guild).
+       scan-line-for-allowlist.
+           MOVE 0 TO config-key-pos.
+           MOVE 0 TO config-line-len.
+           PERFORM find-config-line-len
+               VARYING config-trim-idx
+               FROM LENGTH OF config-line-text BY -1
+               UNTIL config-trim-idx < 1 OR config-line-len > 0.
+           IF config-line-len < config-key-len
+               GO TO scan-line-for-allowlist-exit
+           END-IF.
+           COMPUTE config-search-limit =
+               config-line-len - config-key-len + 1.
+           PERFORM try-key-at-position
+               VARYING config-search-idx FROM 1 BY 1
+               UNTIL config-search-idx > config-search-limit
+                   OR config-key-pos > 0.
+           IF config-key-pos = 0
+               GO TO scan-line-for-allowlist-exit
+           END-IF.
+           MOVE 0 TO config-array-seen.
+           MOVE SPACES TO config-id-text.
+           MOVE 0 TO config-id-len.
+           PERFORM scan-id-char
+               VARYING config-search-idx FROM config-key-pos BY 1
+               UNTIL config-search-idx > config-line-len.
+           IF config-id-len > 0
+               PERFORM flush-id-token
+           END-IF.
+       scan-line-for-allowlist-exit.
+           EXIT.
+
+      *> Reverse scan for the last non-space character in
+      *> config-line-text, since it's a fixed buffer padded with
+      *> trailing spaces out to its full length - INSPECT ... BEFORE
+      *> INITIAL SPACE would instead stop at the first space anywhere
+      *> in the line (e.g. right after a JSON key's closing quote and
+      *> colon).
+       find-config-line-len.
+           IF config-line-text(config-trim-idx:1) NOT = SPACE
+               MOVE config-trim-idx TO config-line-len
+           END-IF.
+
+       try-key-at-position.
+           IF config-line-text(config-search-idx:config-key-len)
+                   = config-key-text(1:config-key-len)
+               COMPUTE config-key-pos =
+                   config-search-idx + config-key-len
+           END-IF.
+
+       scan-id-char.
+           MOVE config-line-text(config-search-idx:1) TO config-ch.
+           EVALUATE TRUE
+               WHEN config-ch = "["
+                   MOVE 1 TO config-array-seen
+               WHEN config-ch = "]"
+                   IF config-id-len > 0
+                       PERFORM flush-id-token
+                   END-IF
+                   MOVE 0 TO config-array-seen
+               WHEN NOT config-in-array
+                   CONTINUE
+               WHEN config-ch >= "0" AND config-ch <= "9"
+                   ADD 1 TO config-id-len
+                   MOVE config-ch TO config-id-text(config-id-len:1)
+               WHEN config-id-len > 0
+                   PERFORM flush-id-token
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       flush-id-token.
+           IF config-target-guild
+               IF allowed-guild-count < 50
+                   ADD 1 TO allowed-guild-count
+                   MOVE FUNCTION NUMVAL(config-id-text)
+                       TO allowed-guild-id(allowed-guild-count)
+               END-IF
+           ELSE
+               IF allowed-channel-count < 50
+                   ADD 1 TO allowed-channel-count
+                   MOVE FUNCTION NUMVAL(config-id-text)
+                       TO allowed-channel-id(allowed-channel-count)
+               END-IF
+           END-IF.
+           MOVE SPACES TO config-id-text.
+           MOVE 0 TO config-id-len.
+
+      *> channel-is-allowed when neither list was configured (the
+      *> default - respond everywhere), or dmsg-channel-id/
+      *> dmsg-guild-id matches one of the configured lists.
+       check-channel-allowed.
+           MOVE 1 TO channel-allowed.
+           IF allowed-channel-count = 0 AND allowed-guild-count = 0
+               GO TO check-channel-allowed-exit
+           END-IF.
+           MOVE 0 TO channel-allowed.
+           IF allowed-channel-count > 0
+               PERFORM scan-allowed-channel
+                   VARYING allow-scan-idx FROM 1 BY 1
+                   UNTIL allow-scan-idx > allowed-channel-count
+                       OR channel-is-allowed
+           END-IF.
+           IF NOT channel-is-allowed AND allowed-guild-count > 0
+               PERFORM scan-allowed-guild
+                   VARYING allow-scan-idx FROM 1 BY 1
+                   UNTIL allow-scan-idx > allowed-guild-count
+                       OR channel-is-allowed
+           END-IF.
+       check-channel-allowed-exit.
+           EXIT.
+
+       scan-allowed-channel.
+           IF allowed-channel-id(allow-scan-idx) = active-channel-id
+               MOVE 1 TO channel-allowed
+           END-IF.
+
+       scan-allowed-guild.
+           IF allowed-guild-id(allow-scan-idx) = active-guild-id
+               MOVE 1 TO channel-allowed
+           END-IF.
+
+      *> Sets user-is-on-cooldown when dusr-id rolled a color less
+      *> than cool-window-seconds ago, so a spammed command gets a
+      *> "slow down" embed instead of another full roll.
+       check-cooldown.
+           MOVE 0 TO cooldown-active.
+           OPEN INPUT cooldown-file.
+           IF cool-status = "35"
+               GO TO check-cooldown-exit
+           END-IF.
+           MOVE dusr-id TO cool-user-id.
+           READ cooldown-file.
+           IF cool-status = "00" AND active-timestamp >= cool-timestamp
+               COMPUTE cool-elapsed =
+                   active-timestamp - cool-timestamp
+               IF cool-elapsed < cool-window-seconds
+                   MOVE 1 TO cooldown-active
+               END-IF
+           END-IF.
+           CLOSE cooldown-file.
+       check-cooldown-exit.
+           EXIT.
+
+      *> Records this roll's timestamp as dusr-id's last roll, for the
+      *> next call's check-cooldown.
+       update-cooldown.
+           MOVE dusr-id TO cool-user-id.
+           MOVE active-timestamp TO cool-timestamp.
+           OPEN I-O cooldown-file.
+           IF cool-status = "35"
+               OPEN OUTPUT cooldown-file
+               CLOSE cooldown-file
+               OPEN I-O cooldown-file
+           END-IF.
+           REWRITE cool-record
+               INVALID KEY WRITE cool-record
+           END-REWRITE.
+           CLOSE cooldown-file.
+
+      *> Polite reply sent in place of a fresh roll while on cooldown.
+       send-cooldown-message.
+           CALL STATIC "discord_embed_set_title" USING
+               BY REFERENCE discord-embed
+               "Slow down"&x"00"
+               RETURNING embed-title-status.
+           IF embed-title-status <> 0
+               MOVE "discord_embed_set_title failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           CALL STATIC "discord_embed_set_description" USING
+               BY REFERENCE discord-embed
+               "You're rolling too fast - try again in a few seconds."
+                   &x"00"
+               RETURNING embed-desc-status.
+           IF embed-desc-status <> 0
+               MOVE "discord_embed_set_description failed"
+                   TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           MOVE 1 TO dembs-size.
+           MOVE ADDRESS OF discord-embed TO dembs-array.
+           MOVE ADDRESS OF discord-embeds TO dcmsg-embeds.
+           MOVE dmsg-id TO dmsgr-message-id.
+           MOVE dmsg-channel-id TO dmsgr-channel-id.
+           MOVE dmsg-guild-id TO dmsgr-guild-id.
+           MOVE 0 TO dmsgr-fail-if-not-exists.
+           MOVE ADDRESS OF discord-message-reference
+               TO dcmsg-message-reference.
+           CALL STATIC "discord_create_message" USING
+               BY VALUE client
+               BY VALUE dmsg-channel-id-ptr
+               BY REFERENCE discord-create-message
+               NULL
+               RETURNING created-message-ptr.
+           IF created-message-ptr = NULL
+               MOVE "discord_create_message failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           CALL STATIC "discord_embed_cleanup" USING
+               BY REFERENCE discord-embed.
+
+      *> Rolls 3 random bytes from /dev/urandom into demb-color, the
+      *> original (and still the fallback) behavior.
+       roll-random-color.
+           CALL STATIC "open" USING
+               "/dev/urandom"&x"00"
+               BY VALUE 0
+               RETURNING dev-urandom-fd.
+           IF dev-urandom-fd < 0
+               MOVE "/dev/urandom open failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           CALL STATIC "read" USING
+               BY VALUE dev-urandom-fd
+               BY REFERENCE demb-color
+               BY VALUE BYTE-LENGTH(demb-color)
+               RETURNING urandom-read-count.
+           IF urandom-read-count <> BYTE-LENGTH(demb-color)
+               MOVE "/dev/urandom read failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           CALL STATIC "close" USING
+               BY VALUE dev-urandom-fd
+               RETURNING urandom-close-status.
+           IF urandom-close-status <> 0
+               MOVE "/dev/urandom close failed" TO ops-log-message
+               PERFORM write-ops-log-entry
+           END-IF.
+           CALL STATIC "CBL_AND" USING
+               H'FFFFFF' demb-color
+               BY VALUE BYTE-LENGTH(demb-color).
+
+      *> Looks for a 6-digit hex code typed after the command (the
+      *> last space-delimited word of dmsg-content) and, if it is
+      *> valid, moves it into demb-color and sets color-source-valid
+      *> so the caller skips the random roll.
+       parse-requested-hex-color.
+           IF dmsg-content = NULL
+               GO TO parse-requested-hex-color-exit
+           END-IF.
+           SET ADDRESS OF content-text TO dmsg-content.
+           MOVE 0 TO content-len.
+           INSPECT content-text TALLYING content-len
+               FOR CHARACTERS BEFORE INITIAL X"00".
+           IF content-len = 0
+               GO TO parse-requested-hex-color-exit
+           END-IF.
+           MOVE 0 TO hex-arg-start.
+           PERFORM find-last-space-in-content
+               VARYING content-scan-idx FROM content-len BY -1
+               UNTIL content-scan-idx < 1 OR hex-arg-start > 0.
+           IF hex-arg-start = 0
+               MOVE 1 TO hex-arg-start
+           END-IF.
+           COMPUTE hex-arg-len = content-len - hex-arg-start + 1.
+           IF hex-arg-len NOT = 6
+               GO TO parse-requested-hex-color-exit
+           END-IF.
+           MOVE content-text(hex-arg-start:6) TO hex-token.
+           MOVE 1 TO color-source-valid.
+           PERFORM validate-hex-token-digit
+               VARYING hex-digit-idx FROM 1 BY 1
+               UNTIL hex-digit-idx > 6.
+           IF color-source-is-valid
+               PERFORM hex-token-to-color
+               MOVE requested-color TO demb-color
+           END-IF.
+       parse-requested-hex-color-exit.
+           EXIT.
+
+       find-last-space-in-content.
+           IF content-text(content-scan-idx:1) = SPACE
+               COMPUTE hex-arg-start = content-scan-idx + 1
+           END-IF.
+
+       validate-hex-token-digit.
+           MOVE hex-token(hex-digit-idx:1) TO hex-digit-char.
+           IF (hex-digit-char < "0")
+               OR (hex-digit-char > "9" AND hex-digit-char < "A")
+               OR (hex-digit-char > "F" AND hex-digit-char < "a")
+               OR (hex-digit-char > "f")
+               MOVE 0 TO color-source-valid
+           END-IF.
+
+      *> Converts the validated 6-character hex-token into a 0..FFFFFF
+      *> binary value.
+       hex-token-to-color.
+           MOVE 0 TO requested-color.
+           PERFORM apply-hex-digit
+               VARYING hex-digit-idx FROM 1 BY 1
+               UNTIL hex-digit-idx > 6.
+           CONTINUE.
+
+       apply-hex-digit.
+           MOVE hex-token(hex-digit-idx:1) TO hex-digit-char.
+           EVALUATE TRUE
+               WHEN hex-digit-char >= "0" AND hex-digit-char <= "9"
+                   COMPUTE hex-nibble =
+                       FUNCTION ORD(hex-digit-char) - FUNCTION ORD("0")
+               WHEN hex-digit-char >= "A" AND hex-digit-char <= "F"
+                   COMPUTE hex-nibble =
+                       FUNCTION ORD(hex-digit-char)
+                       - FUNCTION ORD("A") + 10
+               WHEN OTHER
+                   COMPUTE hex-nibble =
+                       FUNCTION ORD(hex-digit-char)
+                       - FUNCTION ORD("a") + 10
+           END-EVALUATE.
+           COMPUTE requested-color =
+               requested-color * 16 + hex-nibble.
+
+      *> Splits demb-color into color-r/color-g/color-b, finds the
+      *> named-color-table entry with the smallest sum-of-squares RGB
+      *> distance from it, and leaves that entry's trimmed, null-
+      *> terminated name in nearest-color-name-buffer for the embed
+      *> description.
+       find-nearest-named-color.
+           COMPUTE color-r = demb-color / 65536.
+           COMPUTE color-g = FUNCTION MOD(demb-color, 65536) / 256.
+           COMPUTE color-b = FUNCTION MOD(demb-color, 256).
+           MOVE 1 TO nearest-color-idx.
+           MOVE 999999 TO nearest-color-distance.
+           PERFORM scan-named-color
+               VARYING color-scan-idx FROM 1 BY 1
+               UNTIL color-scan-idx > named-color-count.
+           STRING FUNCTION TRIM(named-color-name(nearest-color-idx))
+                   DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO nearest-color-name-buffer.
+
+       scan-named-color.
+           COMPUTE color-diff-r =
+               color-r - named-color-r(color-scan-idx).
+           COMPUTE color-diff-g =
+               color-g - named-color-g(color-scan-idx).
+           COMPUTE color-diff-b =
+               color-b - named-color-b(color-scan-idx).
+           COMPUTE this-color-distance =
+               color-diff-r * color-diff-r
+               + color-diff-g * color-diff-g
+               + color-diff-b * color-diff-b.
+           IF this-color-distance < nearest-color-distance
+               MOVE this-color-distance TO nearest-color-distance
+               MOVE color-scan-idx TO nearest-color-idx
+           END-IF.
+
+      *> Finds the member's dedicated "color-<dusr-id>" role (creating
+      *> it the first time), points it at the rolled color, and adds
+      *> it to the member so the hex actually shows on their name.
+       apply-color-role.
+           MOVE dusr-id TO role-id-display.
+           MOVE SPACES TO role-name-buffer.
+           STRING "color-" DELIMITED BY SIZE
+               FUNCTION TRIM(role-id-display) DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO role-name-buffer.
+           CALL STATIC "discord_find_role_by_name" USING
+               BY VALUE client
+               BY VALUE active-guild-id-ptr
+               BY REFERENCE role-name-buffer
+               RETURNING drole-id.
+           MOVE ADDRESS OF role-name-buffer TO drole-name.
+           MOVE demb-color TO drole-color.
+           MOVE 0 TO drole-hoist.
+           MOVE 0 TO drole-mentionable.
+           IF drole-id = 0
+               CALL STATIC "discord_create_guild_role" USING
+                   BY VALUE client
+                   BY VALUE active-guild-id-ptr
+                   BY REFERENCE discord-role
+                   RETURNING drole-id
+               IF drole-id = 0
+                   MOVE "discord_create_guild_role failed"
+                       TO ops-log-message
+                   PERFORM write-ops-log-entry
+               END-IF
+           ELSE
+               CALL STATIC "discord_modify_guild_role" USING
+                   BY VALUE client
+                   BY VALUE active-guild-id-ptr
+                   BY VALUE drole-id-ptr
+                   BY REFERENCE discord-role
+                   RETURNING role-modify-status
+               IF role-modify-status <> 0
+                   MOVE "discord_modify_guild_role failed"
+                       TO ops-log-message
+                   PERFORM write-ops-log-entry
+               END-IF
+           END-IF.
+           IF drole-id <> 0
+               CALL STATIC "discord_add_guild_member_role" USING
+                   BY VALUE client
+                   BY VALUE active-guild-id-ptr
+                   BY VALUE dusr-id-ptr
+                   BY VALUE drole-id-ptr
+                   RETURNING role-member-status
+               IF role-member-status <> 0
+                   MOVE "discord_add_guild_member_role failed"
+                       TO ops-log-message
+                   PERFORM write-ops-log-entry
+               END-IF
+           END-IF.
+
+      *> Appends one record to colorlog.dat for every color a user
+      *> is assigned, so moderators can look up who had what color
+      *> and when.
+       write-color-log.
+           PERFORM determine-next-clog-seq
+               THRU determine-next-clog-seq-exit.
+           MOVE clog-next-seq TO clog-seq.
+           MOVE dusr-id TO clog-user-id.
+           MOVE active-guild-id TO clog-guild-id.
+           MOVE active-channel-id TO clog-channel-id.
+           MOVE active-timestamp TO clog-timestamp.
+           MOVE demb-color TO clog-color.
+           OPEN I-O color-log-file.
+           IF clog-status = "35"
+               OPEN OUTPUT color-log-file
+               CLOSE color-log-file
+               OPEN I-O color-log-file
+           END-IF.
+           WRITE clog-record.
+           CLOSE color-log-file.
+       write-color-log-exit.
+           EXIT.
+
+      *> Appends one line to opslog.txt recording an API/system call
+      *> failure, with the guild/channel/user involved, so "the bot
+      *> didn't respond" can be looked up instead of guessed at.
+      *> Callers set ops-log-message before performing this.
+       write-ops-log-entry.
+           MOVE FUNCTION CURRENT-DATE TO ops-log-timestamp.
+           MOVE active-guild-id TO ops-log-guild-display.
+           MOVE active-channel-id TO ops-log-channel-display.
+           MOVE dusr-id TO ops-log-user-display.
+           MOVE SPACES TO opsl-line.
+           STRING ops-log-timestamp DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(ops-log-message) DELIMITED BY SIZE
+               " (guild=" DELIMITED BY SIZE
+               ops-log-guild-display DELIMITED BY SIZE
+               " channel=" DELIMITED BY SIZE
+               ops-log-channel-display DELIMITED BY SIZE
+               " user=" DELIMITED BY SIZE
+               ops-log-user-display DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO opsl-line.
+           OPEN EXTEND ops-log-file.
+           IF opsl-status = "35"
+               OPEN OUTPUT ops-log-file
+               CLOSE ops-log-file
+               OPEN EXTEND ops-log-file
+           END-IF.
+           WRITE opsl-record.
+           CLOSE ops-log-file.
+
+      *> clog-next-seq is only scanned from disk the first time this
+      *> program instance rolls a color; after that the in-memory
+      *> counter is just bumped, since the file is append-only.
+       determine-next-clog-seq.
+           IF clog-seq-is-known
+               ADD 1 TO clog-next-seq
+               GO TO determine-next-clog-seq-exit
+           END-IF.
+           MOVE 0 TO clog-next-seq.
+           OPEN INPUT color-log-file.
+           IF clog-status = "35"
+               MOVE 1 TO clog-next-seq
+           ELSE
+               PERFORM scan-clog-for-last-seq
+                   UNTIL clog-status NOT = "00"
+               ADD 1 TO clog-next-seq
+               CLOSE color-log-file
+           END-IF.
+           MOVE 1 TO clog-seq-known.
+       determine-next-clog-seq-exit.
+           EXIT.
+
+       scan-clog-for-last-seq.
+           READ color-log-file NEXT RECORD.
+           IF clog-status = "00"
+               MOVE clog-seq TO clog-next-seq
+           END-IF.
+
+      *> Attaches a single "Reroll" button (custom_id "reroll-<id>"
+      *> for whichever dusr-id is the roller) to the outgoing
+      *> discord-create-message, the same way dembs-size/dembs-array
+      *> attach the embed.
+       add-reroll-button.
+           MOVE dusr-id TO reroll-id-display.
+           MOVE SPACES TO reroll-custom-id-buffer.
+           STRING "reroll-" DELIMITED BY SIZE
+               reroll-id-display DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO reroll-custom-id-buffer.
+           MOVE 2 TO dbtn-type.
+           MOVE 1 TO dbtn-style.
+           MOVE ADDRESS OF reroll-label-buffer TO dbtn-label.
+           MOVE ADDRESS OF reroll-custom-id-buffer TO dbtn-custom-id.
+           MOVE 1 TO dbtns-size.
+           MOVE ADDRESS OF discord-button TO dbtns-array.
+           MOVE 1 TO darow-type.
+           MOVE ADDRESS OF discord-buttons TO darow-components.
+           MOVE 1 TO dcomps-size.
+           MOVE ADDRESS OF discord-action-row TO dcomps-array.
+           MOVE ADDRESS OF discord-components TO dcmsg-components.
+
+      *> Pulls the numeric dusr-id back out of a "reroll-<id>"
+      *> custom_id and checks it against whoever clicked the button,
+      *> so only the member who originally rolled can reroll their
+      *> own color.
+       verify-reroll-owner.
+           MOVE 0 TO reroll-authorized.
+           IF dint-custom-id = NULL
+               GO TO verify-reroll-owner-exit
+           END-IF.
+           SET ADDRESS OF custom-id-text TO dint-custom-id.
+           MOVE 0 TO custom-id-len.
+           INSPECT custom-id-text TALLYING custom-id-len
+               FOR CHARACTERS BEFORE INITIAL X"00".
+           IF custom-id-len < 8
+               GO TO verify-reroll-owner-exit
+           END-IF.
+           COMPUTE custom-id-number-len = custom-id-len - 7.
+           IF custom-id-number-len > 20
+               MOVE 20 TO custom-id-number-len
+           END-IF.
+           MOVE SPACES TO custom-id-number-text.
+           MOVE custom-id-text(8:custom-id-number-len)
+               TO custom-id-number-text.
+           COMPUTE reroll-owner-id =
+               FUNCTION NUMVAL(custom-id-number-text).
+           IF reroll-owner-id = dusr-id
+               MOVE 1 TO reroll-authorized
+           END-IF.
+       verify-reroll-owner-exit.
+           EXIT.
+
+      *> Acknowledges a reroll click that isn't going to get a message
+      *> edit back - wrong clicker, a channel/guild the allow-list
+      *> doesn't cover, or one still in its cooldown window - without
+      *> posting or editing anything, so the click just goes quiet
+      *> instead of the clicker seeing Discord's "This interaction
+      *> failed" error.
+       defer-reroll-ack.
+           CALL STATIC "discord_interaction_defer_update" USING
+               BY VALUE client
+               BY VALUE dint-id-ptr
+               BY VALUE dint-token.
