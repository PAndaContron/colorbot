@@ -1,11 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Color-Bot.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ops-log-file ASSIGN TO "opslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS opsl-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD ops-log-file.
+       COPY "opslog.cpy".
        WORKING-STORAGE SECTION.
        01 client USAGE POINTER.
        01 mycolor USAGE PROGRAM-POINTER.
+       01 mycolor-reroll USAGE PROGRAM-POINTER.
+       01 opsl-status PIC X(02).
+       01 run-status USAGE BINARY-INT.
+       01 run-status-display PIC -(9)9.
+       01 run-timestamp PIC X(26).
+       01 keep-running USAGE BINARY-CHAR UNSIGNED VALUE 1.
+           88 bot-should-keep-running VALUE 1.
+       01 reconnect-delay-seconds USAGE BINARY-INT UNSIGNED VALUE 5.
        PROCEDURE DIVISION.
+       main-line.
            SET mycolor TO ENTRY "mycolor".
+           SET mycolor-reroll TO ENTRY "mycolor-reroll".
            CALL STATIC "discord_config_init"
                USING "config.json"&x"00"
                RETURNING client.
@@ -13,7 +32,52 @@
                BY VALUE client
                BY REFERENCE "mycolor"&x"00"
                BY VALUE mycolor.
-           CALL STATIC "discord_run" USING BY VALUE client.
+           CALL STATIC "discord_set_on_component" USING
+               BY VALUE client
+               BY REFERENCE "reroll-"&x"00"
+               BY VALUE mycolor-reroll.
+           PERFORM run-bot UNTIL NOT bot-should-keep-running.
            CALL STATIC "discord_cleanup" USING BY VALUE client.
            CALL STATIC "ccord_global_cleanup".
            STOP RUN.
+
+      *> Blocks in discord_run until the gateway session ends, then
+      *> decides whether that was a clean shutdown (run-status = 0)
+      *> or a dropped connection. A dropped connection gets logged and
+      *> the loop in main-line calls back in here to reconnect instead
+      *> of the bot just going dark until someone notices and restarts
+      *> it by hand.
+       run-bot.
+           CALL STATIC "discord_run" USING
+               BY VALUE client
+               RETURNING run-status.
+           IF run-status = 0
+               MOVE 0 TO keep-running
+           ELSE
+               PERFORM log-disconnect-and-retry
+           END-IF.
+
+      *> Appends one line to opslog.txt recording a dropped gateway
+      *> session and its run-status code, waits a few seconds so a
+      *> gateway that's rejecting the connection outright (bad token,
+      *> Discord-side outage, an IP-level rate limit) doesn't get
+      *> hammered by a tight reconnect loop, then falls back out to
+      *> main-line's PERFORM so discord_run gets called again.
+       log-disconnect-and-retry.
+           MOVE FUNCTION CURRENT-DATE TO run-timestamp.
+           MOVE run-status TO run-status-display.
+           MOVE SPACES TO opsl-line.
+           STRING run-timestamp DELIMITED BY SIZE
+               " gateway disconnected (status " DELIMITED BY SIZE
+               run-status-display DELIMITED BY SIZE
+               ") - reconnecting" DELIMITED BY SIZE
+               INTO opsl-line.
+           OPEN EXTEND ops-log-file.
+           IF opsl-status = "35"
+               OPEN OUTPUT ops-log-file
+               CLOSE ops-log-file
+               OPEN EXTEND ops-log-file
+           END-IF.
+           WRITE opsl-record.
+           CLOSE ops-log-file.
+           CALL "C$SLEEP" USING reconnect-delay-seconds.
