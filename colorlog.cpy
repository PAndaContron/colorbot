@@ -0,0 +1,10 @@
+      *> Shared record layout for the color-roll log (colorlog.dat).
+      *> Written one entry per successful roll by cmds (mycolor);
+      *> read back by the colorrpt batch report.
+       01 clog-record.
+           05 clog-seq         USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 clog-user-id     USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 clog-guild-id    USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 clog-channel-id  USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 clog-timestamp   USAGE BINARY-DOUBLE UNSIGNED SYNC.
+           05 clog-color       USAGE BINARY-INT SYNC.
